@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CHKPTREC                                     *
+000300*    DESCRIPTION..: RESTART/CHECKPOINT RECORD FOR DELSTMT.  ONE  *
+000400*                   ROW PER TERMINAL THAT RECORDS THE LAST       *
+000500*                   ACTION SUCCESSFULLY TAKEN TODAY SO A RERUN   *
+000600*                   OF THE JOB AFTER AN ABEND DOES NOT REISSUE   *
+000700*                   A DISABLE OR ENABLE AGAINST A TERMINAL THAT  *
+000800*                   WAS ALREADY HANDLED.                         *
+000900*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+001000*    DATE WRITTEN.: 2024-12-09                                   *
+001100*-----------------------------------------------------------------
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2024-12-09 RH    ORIGINAL COPYBOOK.                         *
+001500******************************************************************
+001600 01  CK-CHECKPOINT-RECORD.
+001700     05  CK-TERMINAL-ID             PIC X(08).
+001800     05  CK-RUN-DATE                PIC 9(08).
+001900     05  CK-ACTION-TAKEN            PIC X(01).
+002000     05  CK-CHECKPOINT-TIME         PIC 9(06).
+002100     05  FILLER                     PIC X(10).
