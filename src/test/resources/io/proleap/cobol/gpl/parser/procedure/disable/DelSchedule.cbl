@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DELSCHED.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CENTRAL COMPUTING - MCS TERMINAL CONTROL.
+000500 DATE-WRITTEN.  12/16/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS.....: READS THE SHIFT CALENDAR (SHIFTCAL) AND, FOR  *
+000900*                  EVERY ROW WHOSE SCHEDULED TIME HAS ARRIVED,   *
+001000*                  POSTS ITS ACTION AND KEY INTO THE MATCHING    *
+001100*                  TERMTBL ROW.  DOES NOT ITSELF DISABLE OR      *
+001200*                  ENABLE ANYTHING - IT JUST PRIMES TERMTBL SO    
+001300*                  THE NEXT RUN OF DELSTMT PICKS UP THE WORK.     
+001400*                  MEANT TO BE RUN IMMEDIATELY AHEAD OF DELSTMT   
+001500*                  AT EVERY SHIFT CHANGE - SEE THE DELSHFT JCL.   
+001600******************************************************************
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION
+001900*    2024-12-16 RH    ORIGINAL PROGRAM.
+001910*    2024-12-30 RH    CHECKED WS-SHIFTCAL-STATUS AND
+001920*                     WS-TERMTBL-STATUS AFTER OPEN, AND
+001930*                     WS-TERMTBL-STATUS AGAIN AFTER THE REWRITE
+001940*                     IN 2100-APPLY-SCHEDULE-ROW.
+001950*    2026-08-09 RH    OPENED SHIFTCAL I-O AND ADDED
+001960*                     SC-ALREADY-APPLIED SO A ROW THAT HAS
+001970*                     ALREADY BEEN POSTED TO TERMTBL IS SKIPPED
+001980*                     ON LATER RUNS INSTEAD OF BEING REPOSTED
+001990*                     AND OVERWRITING A NEWER TERMTBL STATE.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT SHIFTCAL ASSIGN TO "SHIFTCAL"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-SHIFTCAL-STATUS.
+002700
+002800     SELECT TERMTBL ASSIGN TO "TERMTBL"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS TT-TERMINAL-ID
+003200         FILE STATUS IS WS-TERMTBL-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  SHIFTCAL
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY SHIFTCAL.
+003800 FD  TERMTBL
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY TERMTBL.
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-SHIFTCAL-STATUS         PIC X(02).
+004300 77  WS-TERMTBL-STATUS          PIC X(02).
+004310 77  WS-FAILED-FILE-ID          PIC X(08).
+004320 77  WS-FAILED-STATUS           PIC X(02).
+004400 77  WS-NO-MORE-SHIFTS-SW       PIC X(01) VALUE 'N'.
+004500     88  WS-NO-MORE-SHIFTS      VALUE 'Y'.
+004600 77  WS-RUN-TIME                PIC 9(06).
+004700******************************************************************
+004800 PROCEDURE DIVISION.
+004900******************************************************************
+005000*    0000-MAINLINE                                               *
+005100******************************************************************
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005400     PERFORM 2000-PROCESS-ONE-SHIFT-ROW THRU 2000-EXIT
+005500         UNTIL WS-NO-MORE-SHIFTS
+005600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+005700     STOP RUN.
+005800 0000-EXIT.
+005900     EXIT.
+006000******************************************************************
+006100*    1000-INITIALIZE - OPEN THE SHIFT CALENDAR AND THE DRIVER     
+006200*    TABLE AND ESTABLISH THE CURRENT TIME OF DAY.                 
+006300******************************************************************
+006400 1000-INITIALIZE.
+006500     ACCEPT WS-RUN-TIME FROM TIME
+006600     OPEN I-O SHIFTCAL
+006610     IF WS-SHIFTCAL-STATUS NOT = '00'
+006620         MOVE 'SHIFTCAL' TO WS-FAILED-FILE-ID
+006630         MOVE WS-SHIFTCAL-STATUS TO WS-FAILED-STATUS
+006640         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+006650     END-IF
+006700     OPEN I-O TERMTBL
+006710     IF WS-TERMTBL-STATUS NOT = '00'
+006720         MOVE 'TERMTBL' TO WS-FAILED-FILE-ID
+006730         MOVE WS-TERMTBL-STATUS TO WS-FAILED-STATUS
+006740         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+006750     END-IF.
+006800 1000-EXIT.
+006900     EXIT.
+007000******************************************************************
+007100*    2000-PROCESS-ONE-SHIFT-ROW - READ THE NEXT SHIFT CALENDAR    
+007200*    ROW.  IF ITS SCHEDULED TIME HAS ARRIVED, POST IT TO TERMTBL. 
+007300******************************************************************
+007400 2000-PROCESS-ONE-SHIFT-ROW.
+007500     READ SHIFTCAL
+007600         AT END
+007700             SET WS-NO-MORE-SHIFTS TO TRUE
+007800     END-READ
+007900     IF NOT WS-NO-MORE-SHIFTS
+008000         IF NOT SC-ALREADY-APPLIED
+008010             AND SC-SCHEDULED-TIME NOT GREATER THAN WS-RUN-TIME
+008100             PERFORM 2100-APPLY-SCHEDULE-ROW THRU 2100-EXIT
+008200         END-IF
+008300     END-IF.
+008400 2000-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700*    2100-APPLY-SCHEDULE-ROW - COPY THIS SHIFT ROW'S ACTION AND
+008800*    KEY INTO THE MATCHING TERMTBL ROW SO DELSTMT WILL ACT ON IT
+008900*    THE NEXT TIME IT RUNS, THEN MARK THE SHIFTCAL ROW ITSELF AS
+008910*    APPLIED SO A LATER RUN OF DELSCHED DOES NOT POST IT AGAIN
+008920*    AND CLOBBER A NEWER TERMTBL STATE WITH THIS STALE ACTION.
+009000******************************************************************
+009100 2100-APPLY-SCHEDULE-ROW.
+009200     MOVE SC-TERMINAL-ID TO TT-TERMINAL-ID
+009300     READ TERMTBL RECORD
+009400         KEY IS TT-TERMINAL-ID
+009500         INVALID KEY
+009600             DISPLAY 'DELSCHED001E UNKNOWN TERMINAL ON SHIFTCAL: '
+009700                 SC-TERMINAL-ID
+009800         NOT INVALID KEY
+009900             MOVE SC-ACTION-CODE   TO TT-REQUESTED-ACTION
+010000             MOVE SC-TERMINAL-KEY  TO TT-TERMINAL-KEY
+010100             REWRITE TT-TERMINAL-RECORD
+010110             IF WS-TERMTBL-STATUS NOT = '00'
+010120                 MOVE 'TERMTBL' TO WS-FAILED-FILE-ID
+010130                 MOVE WS-TERMTBL-STATUS TO WS-FAILED-STATUS
+010140                 PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+010150             END-IF
+010200     END-READ
+010210     SET SC-ALREADY-APPLIED TO TRUE
+010220     REWRITE SC-SHIFT-RECORD
+010230     IF WS-SHIFTCAL-STATUS NOT = '00'
+010240         MOVE 'SHIFTCAL' TO WS-FAILED-FILE-ID
+010250         MOVE WS-SHIFTCAL-STATUS TO WS-FAILED-STATUS
+010260         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+010270     END-IF.
+010300 2100-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    9000-TERMINATE - CLOSE ALL FILES AND END THE RUN NORMALLY.   
+010700******************************************************************
+010800 9000-TERMINATE.
+010900     CLOSE SHIFTCAL
+011000     CLOSE TERMTBL.
+011100 9000-EXIT.
+011200     EXIT.
+011210******************************************************************
+011220*    9100-FILE-ERROR - AN OPEN OR REWRITE CAME BACK WITH A BAD  *
+011230*    FILE STATUS.  CLOSE DOWN AND END WITH A NON-ZERO CONDITION  *
+011240*    CODE RATHER THAN LEAVE TERMTBL PARTIALLY POSTED.            *
+011250******************************************************************
+011260 9100-FILE-ERROR.
+011270     DISPLAY 'DELSCHED002E I/O ERROR ON ' WS-FAILED-FILE-ID
+011280         ' - FILE STATUS ' WS-FAILED-STATUS
+011290     CLOSE SHIFTCAL
+011300     CLOSE TERMTBL
+011310     MOVE 16 TO RETURN-CODE
+011320     STOP RUN.
+011330 9100-EXIT.
+011340     EXIT.
