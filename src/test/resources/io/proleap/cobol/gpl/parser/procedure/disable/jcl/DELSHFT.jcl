@@ -0,0 +1,24 @@
+//DELSHFT  JOB (ACCTNO),'TERM SHIFT CHANGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*  DELSHFT - RUN AT EACH SHIFT CHANGE.  STEP SCHED APPLIES THE      *
+//*  SHIFT CALENDAR (SHIFTCAL) AGAINST THE TERMINAL CONTROL TABLE     *
+//*  (TERMTBL); STEP DISABL THEN RUNS DELSTMT, WHICH CARRIES OUT      *
+//*  WHATEVER ENABLES/DISABLES SCHED JUST POSTED AND LOGS THEM TO     *
+//*  AUDITLOG.  DISABL IS SKIPPED IF SCHED ABENDS.  DISABL'S SYSIN    *
+//*  CARD IS THE OPERATOR'S FORCE-FLUSH SWITCH FOR SOMECDNAME3 - 'Y'  *
+//*  FORCES THE DISABLE EVEN IF ITS OUTPUT QUEUE HAS NOT DRAINED.     *
+//*********************************************************************
+//SCHED    EXEC PGM=DELSCHED
+//SHIFTCAL DD   DSN=PROD.MCS.SHIFTCAL,DISP=OLD
+//TERMTBL  DD   DSN=PROD.MCS.TERMTBL,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//DISABL   EXEC PGM=DELSTMT,COND=(4,GE,SCHED)
+//TERMTBL  DD   DSN=PROD.MCS.TERMTBL,DISP=OLD
+//CHKPTLOG DD   DSN=PROD.MCS.CHKPTLOG,DISP=OLD
+//AUDITLOG DD   DSN=PROD.MCS.AUDITLOG,DISP=MOD
+//SYSIN    DD   *
+N
+/*
+//SYSOUT   DD   SYSOUT=*
