@@ -0,0 +1,33 @@
+000100******************************************************************
+000200*    COPYBOOK.....: AUDITREC                                     *
+000300*    DESCRIPTION..: DISABLE/ENABLE AUDIT LOG RECORD.  ONE ROW IS *
+000400*                   WRITTEN EVERY TIME A TERMINAL CD IS TAKEN    *
+000500*                   DOWN OR BROUGHT BACK UP SO OPERATIONS CAN    *
+000600*                   RECONSTRUCT THE HISTORY DURING AN INCIDENT   *
+000700*                   REVIEW.  ALSO READ BY THE NIGHTLY TERMINAL   *
+000800*                   ACTIVITY SUMMARY (TERMSUM).                 *
+000900*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+001000*    DATE WRITTEN.: 2024-11-11                                   *
+001100*-----------------------------------------------------------------
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2024-11-11 RH    ORIGINAL COPYBOOK.                         *
+001500*    2024-12-02 RH    ADDED AU-FORCED-FLUSH FOR OUTPUT DRAIN.    *
+001510*    2024-12-27 RH    WIDENED AU-CD-NAME TO PIC X(11) - IT WAS   *
+001520*                     TRUNCATING THE REAL 11-CHARACTER CD NAMES  *
+001530*                     (SOMECDNAME1/2/3) TO A FABRICATED 8-CHAR   *
+001540*                     LABEL THAT APPEARED NOWHERE ELSE.          *
+001600******************************************************************
+001700 01  AU-AUDIT-RECORD.
+001800     05  AU-TERMINAL-ID             PIC X(08).
+001900     05  AU-CD-NAME                 PIC X(11).
+002000     05  AU-DIRECTION               PIC X(01).
+002100     05  AU-TERMINAL-KEY            PIC X(08).
+002200     05  AU-EVENT-TYPE              PIC X(01).
+002300         88  AU-EVENT-DISABLE       VALUE 'D'.
+002400         88  AU-EVENT-ENABLE        VALUE 'E'.
+002500     05  AU-FORCED-FLUSH            PIC X(01).
+002600         88  AU-WAS-FORCED-FLUSH    VALUE 'Y'.
+002700     05  AU-EVENT-DATE              PIC 9(08).
+002800     05  AU-EVENT-TIME              PIC 9(06).
+002900     05  FILLER                     PIC X(12).
