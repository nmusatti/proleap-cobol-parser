@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CDMSG                                        *
+000300*    DESCRIPTION..: WORKING-STORAGE FIELDS FOR ONE COMMUNICATION *
+000400*                   SECTION CD ENTRY - THE SYMBOLIC SOURCE/      *
+000500*                   TERMINAL/DESTINATION, TEXT LENGTH AND STATUS *
+000600*                   KEY ITEMS NAMED BY THAT CD'S OWN CLAUSES SO  *
+000700*                   DISABLE/ENABLE ACTUALLY POPULATES THEM.      *
+000800*                   EACH CD THAT COPIES THIS MEMBER MUST SUPPLY  *
+000900*                   A REPLACING PREFIX (SEE CALLING PROGRAM) SO  *
+001000*                   EACH CD GETS ITS OWN SET OF UNIQUELY NAMED   *
+001100*                   FIELDS.  COPY THIS MEMBER INTO WORKING-      *
+001200*                   STORAGE, NOT UNDER THE CD ITSELF - A CD      *
+001300*                   CLAUSE MUST NAME A WORKING-STORAGE ITEM, NOT *
+001400*                   A FIELD NESTED IN THE CD'S OWN RECORD.       *
+001500*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+001600*    DATE WRITTEN.: 2024-11-04                                   *
+001700*-----------------------------------------------------------------
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    2024-11-04 RH    ORIGINAL COPYBOOK.                         *
+002100*    2026-08-09 RH    SPLIT THE OLD #PFX#-MESSAGE-RECORD INTO    *
+002200*                     THIS MEMBER (THE FUNCTIONAL SYNC/STATUS/   *
+002300*                     LENGTH FIELDS, NOW PLAIN WORKING-STORAGE   *
+002400*                     ITEMS) AND CDTEXT (THE RECORD STILL        *
+002500*                     ATTACHED TO THE CD ITSELF) - A CD WITH A   *
+002600*                     RECORD BUT NO STATUS KEY/SYMBOLIC SOURCE/  *
+002700*                     TEXT LENGTH CLAUSES COMPILES CLEAN BUT     *
+002800*                     LEAVES THOSE FIELDS PERMANENTLY UNWRITTEN  *
+002900*                     BY DISABLE/ENABLE, SINCE ONLY A CLAUSE-    *
+003000*                     NAMED ITEM IS EVER ACTUALLY POPULATED.     *
+003100******************************************************************
+003200 77  #PFX#-SYNC-INFO                PIC X(08).
+003300 77  #PFX#-STATUS-KEY                PIC X(02).
+003400     88  #PFX#-STATUS-OK             VALUE '00'.
+003500 77  #PFX#-TEXT-LENGTH               PIC 9(04) COMP.
