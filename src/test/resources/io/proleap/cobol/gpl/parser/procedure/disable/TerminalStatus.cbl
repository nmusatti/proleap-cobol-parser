@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TERMSTAT.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CENTRAL COMPUTING - MCS TERMINAL CONTROL.
+000500 DATE-WRITTEN.  11/29/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS.....: READS THE TERMTBL CONTROL TABLE MAINTAINED BY *
+000900*                  DELSTMT AND PRINTS, FOR EACH OF THE THREE     *
+001000*                  DIRECTIONS (INPUT, I-O, OUTPUT), WHICH        *
+001100*                  TERMINALS ARE CURRENTLY ENABLED AND WHICH ARE *
+001200*                  DISABLED, WITH A COUNT BY DIRECTION AT THE    *
+001300*                  BOTTOM. STRICTLY A READ-ONLY INQUIRY - IT     *
+001400*                  NEVER UPDATES TERMTBL.                       *
+001500*--------------------------------------------------------------
+001600*    NOTE: TT-CURRENT-STATUS REFLECTS THE LAST DISABLE/ENABLE    *
+001700*          DELSTMT SUCCESSFULLY RAN AGAINST THIS ROW - IT IS NOT *
+001800*          A LIVE POLL OF THE MCS LINE, SINCE A CD OUTSIDE THE   *
+001900*          RUN THAT OWNS IT CANNOT BE READ BY ANOTHER PROGRAM IN *
+001910*          THIS DIALECT.                                        *
+002100******************************************************************
+002200*    MODIFICATION HISTORY                                       *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    2024-11-29 RH    ORIGINAL PROGRAM.                          *
+002410*    2024-12-30 RH    WIDENED DL-CD-NAME TO PIC X(11) SO IT NO   *
+002420*                     LONGER TRUNCATES THE REAL CD NAME COMING   *
+002430*                     OUT OF TT-CD-NAME. ALSO CHECKED            *
+002440*                     WS-TERMTBL-STATUS AND WS-TERMRPT-STATUS    *
+002450*                     AFTER OPEN.                                *
+002460*    2026-08-09 RH    SHRANK THE TRAILING FILLER IN              *
+002470*                     WS-DETAIL-LINE FROM PIC X(22) TO PIC X(21) *
+002480*                     - THE GROUP HAD GROWN TO 81 BYTES AGAINST  *
+002490*                     TR-REPORT-LINE'S PIC X(80), SO THE MOVE    *
+002500*                     WAS SILENTLY DROPPING THE LAST BYTE OF     *
+002510*                     EVERY DETAIL LINE WRITTEN TO TERMRPT.      *
+002600******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TERMTBL ASSIGN TO "TERMTBL"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS TT-TERMINAL-ID
+003300         FILE STATUS IS WS-TERMTBL-STATUS.
+003400
+003500     SELECT TERMRPT ASSIGN TO "TERMRPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-TERMRPT-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TERMTBL
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY TERMTBL.
+004300 FD  TERMRPT
+004400     LABEL RECORDS ARE OMITTED.
+004500 01  TR-REPORT-LINE             PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-TERMTBL-STATUS          PIC X(02).
+004800 77  WS-TERMRPT-STATUS          PIC X(02).
+004810 77  WS-FAILED-FILE-ID          PIC X(08).
+004820 77  WS-FAILED-STATUS           PIC X(02).
+004900 77  WS-NO-MORE-TERMINALS-SW    PIC X(01) VALUE 'N'.
+005000     88  WS-NO-MORE-TERMINALS   VALUE 'Y'.
+005100 77  WS-DIRECTION-TEXT          PIC X(05).
+005200 77  WS-STATUS-TEXT             PIC X(08).
+005300*--------------------------------------------------------------*
+005400*    DIRECTION/STATUS TALLIES                                  *
+005500*--------------------------------------------------------------*
+005600 01  WS-TALLY-AREA.
+005700     05  WS-CT-INPUT-ENABLED    PIC 9(05) COMP VALUE ZERO.
+005800     05  WS-CT-INPUT-DISABLED   PIC 9(05) COMP VALUE ZERO.
+005900     05  WS-CT-IO-ENABLED       PIC 9(05) COMP VALUE ZERO.
+006000     05  WS-CT-IO-DISABLED      PIC 9(05) COMP VALUE ZERO.
+006100     05  WS-CT-OUTPUT-ENABLED   PIC 9(05) COMP VALUE ZERO.
+006200     05  WS-CT-OUTPUT-DISABLED  PIC 9(05) COMP VALUE ZERO.
+006300*--------------------------------------------------------------*
+006400*    REPORT LINE LAYOUTS (REDEFINE THE ONE PRINT RECORD)        *
+006500*--------------------------------------------------------------*
+006600 01  WS-HEADING-LINE-1.
+006700     05  FILLER                 PIC X(80) VALUE
+006800         'TERMSTAT - TERMINAL STATUS INQUIRY'.
+006900 01  WS-HEADING-LINE-2.
+007000     05  FILLER                 PIC X(20) VALUE 'TERMINAL'.
+007100     05  FILLER                 PIC X(11) VALUE 'CD NAME'.
+007200     05  FILLER                 PIC X(05) VALUE 'DIR'.
+007300     05  FILLER                 PIC X(10) VALUE 'STATUS'.
+007400     05  FILLER                 PIC X(10) VALUE 'KEY'.
+007500 01  WS-DETAIL-LINE.
+007600     05  DL-TERMINAL-ID         PIC X(08).
+007700     05  FILLER                 PIC X(12) VALUE SPACE.
+007800     05  DL-CD-NAME             PIC X(11).
+007900     05  FILLER                 PIC X(02) VALUE SPACE.
+008000     05  DL-DIRECTION           PIC X(05).
+008100     05  FILLER                 PIC X(03) VALUE SPACE.
+008200     05  DL-STATUS              PIC X(08).
+008300     05  FILLER                 PIC X(02) VALUE SPACE.
+008400     05  DL-KEY                 PIC X(08).
+008500     05  FILLER                 PIC X(21) VALUE SPACE.
+008600 01  WS-SUMMARY-LINE.
+008700     05  SL-LABEL               PIC X(20).
+008800     05  SL-ENABLED-CAPTION     PIC X(10) VALUE 'ENABLED: '.
+008900     05  SL-ENABLED-COUNT       PIC ZZ,ZZ9.
+009000     05  FILLER                 PIC X(05) VALUE SPACE.
+009100     05  SL-DISABLED-CAPTION    PIC X(10) VALUE 'DISABLED: '.
+009200     05  SL-DISABLED-COUNT      PIC ZZ,ZZ9.
+009300     05  FILLER                 PIC X(23) VALUE SPACE.
+009400******************************************************************
+009500 PROCEDURE DIVISION.
+009600******************************************************************
+009700*    0000-MAINLINE                                               *
+009800******************************************************************
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010100     PERFORM 2000-PROCESS-ONE-TERMINAL THRU 2000-EXIT
+010200         UNTIL WS-NO-MORE-TERMINALS
+010300     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+010400     PERFORM 9000-TERMINATE THRU 9000-EXIT
+010500     STOP RUN.
+010600 0000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    1000-INITIALIZE - OPEN THE CONTROL TABLE AND REPORT FILE,   *
+011000*    AND WRITE THE REPORT HEADINGS.                              *
+011100******************************************************************
+011200 1000-INITIALIZE.
+011300     OPEN INPUT TERMTBL
+011310     IF WS-TERMTBL-STATUS NOT = '00'
+011320         MOVE 'TERMTBL' TO WS-FAILED-FILE-ID
+011330         MOVE WS-TERMTBL-STATUS TO WS-FAILED-STATUS
+011340         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+011350     END-IF
+011400     OPEN OUTPUT TERMRPT
+011410     IF WS-TERMRPT-STATUS NOT = '00'
+011420         MOVE 'TERMRPT' TO WS-FAILED-FILE-ID
+011430         MOVE WS-TERMRPT-STATUS TO WS-FAILED-STATUS
+011440         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+011450     END-IF
+011500     MOVE WS-HEADING-LINE-1 TO TR-REPORT-LINE
+011600     WRITE TR-REPORT-LINE
+011700     MOVE WS-HEADING-LINE-2 TO TR-REPORT-LINE
+011800     WRITE TR-REPORT-LINE.
+011900 1000-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200*    2000-PROCESS-ONE-TERMINAL - READ THE NEXT ROW OF TERMTBL,   *
+012300*    PRINT IT, AND TALLY IT BY DIRECTION AND STATUS.             *
+012400******************************************************************
+012500 2000-PROCESS-ONE-TERMINAL.
+012600     READ TERMTBL NEXT RECORD
+012700         AT END
+012800             SET WS-NO-MORE-TERMINALS TO TRUE
+012900     END-READ
+013000     IF NOT WS-NO-MORE-TERMINALS
+013100         PERFORM 2100-WRITE-DETAIL-LINE THRU 2100-EXIT
+013200         PERFORM 2200-TALLY-STATUS THRU 2200-EXIT
+013300     END-IF.
+013400 2000-EXIT.
+013500     EXIT.
+013600 2100-WRITE-DETAIL-LINE.
+013700     EVALUATE TRUE
+013800         WHEN TT-DIRECTION-INPUT
+013900             MOVE 'INPUT'  TO WS-DIRECTION-TEXT
+014000         WHEN TT-DIRECTION-IO
+014100             MOVE 'I-O'    TO WS-DIRECTION-TEXT
+014200         WHEN TT-DIRECTION-OUTPUT
+014300             MOVE 'OUTPUT' TO WS-DIRECTION-TEXT
+014400         WHEN OTHER
+014500             MOVE SPACE    TO WS-DIRECTION-TEXT
+014600     END-EVALUATE
+014700     EVALUATE TRUE
+014800         WHEN TT-STATUS-ENABLED
+014900             MOVE 'ENABLED'  TO WS-STATUS-TEXT
+015000         WHEN TT-STATUS-DISABLED
+015100             MOVE 'DISABLED' TO WS-STATUS-TEXT
+015200         WHEN OTHER
+015300             MOVE 'UNKNOWN'  TO WS-STATUS-TEXT
+015400     END-EVALUATE
+015500     MOVE TT-TERMINAL-ID    TO DL-TERMINAL-ID
+015600     MOVE TT-CD-NAME        TO DL-CD-NAME
+015700     MOVE WS-DIRECTION-TEXT TO DL-DIRECTION
+015800     MOVE WS-STATUS-TEXT    TO DL-STATUS
+015900     MOVE TT-TERMINAL-KEY   TO DL-KEY
+016000     MOVE WS-DETAIL-LINE    TO TR-REPORT-LINE
+016100     WRITE TR-REPORT-LINE.
+016200 2100-EXIT.
+016300     EXIT.
+016400 2200-TALLY-STATUS.
+016500     EVALUATE TRUE
+016600         WHEN TT-DIRECTION-INPUT AND TT-STATUS-ENABLED
+016700             ADD 1 TO WS-CT-INPUT-ENABLED
+016800         WHEN TT-DIRECTION-INPUT AND TT-STATUS-DISABLED
+016900             ADD 1 TO WS-CT-INPUT-DISABLED
+017000         WHEN TT-DIRECTION-IO AND TT-STATUS-ENABLED
+017100             ADD 1 TO WS-CT-IO-ENABLED
+017200         WHEN TT-DIRECTION-IO AND TT-STATUS-DISABLED
+017300             ADD 1 TO WS-CT-IO-DISABLED
+017400         WHEN TT-DIRECTION-OUTPUT AND TT-STATUS-ENABLED
+017500             ADD 1 TO WS-CT-OUTPUT-ENABLED
+017600         WHEN TT-DIRECTION-OUTPUT AND TT-STATUS-DISABLED
+017700             ADD 1 TO WS-CT-OUTPUT-DISABLED
+017800         WHEN OTHER
+017900             CONTINUE
+018000     END-EVALUATE.
+018100 2200-EXIT.
+018200     EXIT.
+018300******************************************************************
+018400*    3000-PRINT-SUMMARY - ONE SUMMARY LINE PER DIRECTION WITH    *
+018500*    THE ENABLED/DISABLED COUNTS TALLIED ABOVE.                  *
+018600******************************************************************
+018700 3000-PRINT-SUMMARY.
+018800     MOVE 'INPUT TERMINALS'   TO SL-LABEL
+018900     MOVE WS-CT-INPUT-ENABLED  TO SL-ENABLED-COUNT
+019000     MOVE WS-CT-INPUT-DISABLED TO SL-DISABLED-COUNT
+019100     MOVE WS-SUMMARY-LINE      TO TR-REPORT-LINE
+019200     WRITE TR-REPORT-LINE
+019300     MOVE 'I-O TERMINALS'     TO SL-LABEL
+019400     MOVE WS-CT-IO-ENABLED     TO SL-ENABLED-COUNT
+019500     MOVE WS-CT-IO-DISABLED    TO SL-DISABLED-COUNT
+019600     MOVE WS-SUMMARY-LINE      TO TR-REPORT-LINE
+019700     WRITE TR-REPORT-LINE
+019800     MOVE 'OUTPUT TERMINALS'  TO SL-LABEL
+019900     MOVE WS-CT-OUTPUT-ENABLED  TO SL-ENABLED-COUNT
+020000     MOVE WS-CT-OUTPUT-DISABLED TO SL-DISABLED-COUNT
+020100     MOVE WS-SUMMARY-LINE       TO TR-REPORT-LINE
+020200     WRITE TR-REPORT-LINE.
+020300 3000-EXIT.
+020400     EXIT.
+020500******************************************************************
+020600*    9000-TERMINATE - CLOSE ALL FILES AND END THE RUN NORMALLY.  *
+020700******************************************************************
+020800 9000-TERMINATE.
+020900     CLOSE TERMTBL
+021000     CLOSE TERMRPT.
+021100 9000-EXIT.
+021200     EXIT.
+021210******************************************************************
+021220*    9100-FILE-ERROR - AN OPEN CAME BACK WITH A BAD FILE STATUS. *
+021230*    CLOSE DOWN AND END WITH A NON-ZERO CONDITION CODE.          *
+021240******************************************************************
+021250 9100-FILE-ERROR.
+021260     DISPLAY 'TERMSTAT001E I/O ERROR ON ' WS-FAILED-FILE-ID
+021270         ' - FILE STATUS ' WS-FAILED-STATUS
+021280     CLOSE TERMTBL
+021290     CLOSE TERMRPT
+021300     MOVE 16 TO RETURN-CODE
+021310     STOP RUN.
+021320 9100-EXIT.
+021330     EXIT.
