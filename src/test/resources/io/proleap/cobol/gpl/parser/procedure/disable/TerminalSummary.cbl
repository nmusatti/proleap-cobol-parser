@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TERMSUM.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CENTRAL COMPUTING - MCS TERMINAL CONTROL.
+000500 DATE-WRITTEN.  12/20/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS.....: NIGHTLY ROLL-UP OF EVERY DISABLE AND ENABLE   *
+000900*                  DELSTMT WROTE TO AUDITLOG DURING THE DAY FOR  *
+001000*                  SOMECDNAME1, SOMECDNAME2 AND SOMECDNAME3.     *
+001100*                  FOR EACH CD, PRINTS THE DISABLE COUNT, THE    *
+001200*                  ENABLE COUNT, THE LAST KEY VALUE USED, AND    *
+001300*                  THE TOTAL TIME THE TERMINAL SPENT DISABLED,   *
+001400*                  SO OPERATIONS MANAGEMENT CAN SPOT A TERMINAL  *
+001500*                  THAT IS FLAPPING OR DOWN MORE THAN EXPECTED.  *
+001600*--------------------------------------------------------------
+001700*    NOTE: TIME-DOWN IS ACCUMULATED ONLY ACROSS A DISABLE/ENABLE *
+001800*          PAIR THAT FALLS ON THE SAME CALENDAR DATE - A         *
+001900*          TERMINAL LEFT DISABLED PAST MIDNIGHT HAS THAT         *
+002000*          OVERNIGHT SPAN PICKED UP BY THE FOLLOWING DAY'S RUN   *
+002100*          INSTEAD, SINCE AUDITREC CARRIES NO ELAPSED-TIME FIELD *
+002110*          OF ITS OWN.                                          *
+002300******************************************************************
+002400*    MODIFICATION HISTORY                                       *
+002500*    DATE       INIT  DESCRIPTION                                *
+002600*    2024-12-20 RH    ORIGINAL PROGRAM.                          *
+002610*    2024-12-30 RH    WIDENED CS-CD-NAME AND DL-CD-NAME TO       *
+002620*                     PIC X(11) AND CORRECTED THE PRIMED CD      *
+002630*                     NAMES TO THE REAL SOMECDNAME1/2/3 - THEY   *
+002640*                     WERE BEING TRUNCATED TO A FABRICATED       *
+002650*                     8-CHAR LABEL THAT MATCHED NOTHING IN       *
+002660*                     AUDITLOG. ALSO CHECKED WS-AUDITLOG-STATUS  *
+002670*                     AND WS-SUMRPT-STATUS AFTER OPEN.           *
+002680*    2026-08-09 RH    SHRANK THE TRAILING FILLER IN              *
+002690*                     WS-DETAIL-LINE FROM PIC X(33) TO PIC X(27) *
+002700*                     - THE GROUP HAD GROWN TO 86 BYTES AGAINST  *
+002710*                     SR-REPORT-LINE'S PIC X(80), SO THE MOVE    *
+002720*                     WAS SILENTLY DROPPING THE LAST SIX BYTES   *
+002730*                     OF EVERY DETAIL LINE WRITTEN TO SUMRPT.    *
+002800******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-AUDITLOG-STATUS.
+003400
+003500     SELECT SUMRPT ASSIGN TO "SUMRPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-SUMRPT-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  AUDITLOG
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY AUDITREC.
+004300 FD  SUMRPT
+004400     LABEL RECORDS ARE OMITTED.
+004500 01  SR-REPORT-LINE             PIC X(80).
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-AUDITLOG-STATUS         PIC X(02).
+004800 77  WS-SUMRPT-STATUS           PIC X(02).
+004810 77  WS-FAILED-FILE-ID          PIC X(08).
+004820 77  WS-FAILED-STATUS           PIC X(02).
+004900 77  WS-NO-MORE-RECORDS-SW      PIC X(01) VALUE 'N'.
+005000     88  WS-NO-MORE-RECORDS     VALUE 'Y'.
+005100 77  WS-FOUND-SW                PIC X(01) VALUE 'N'.
+005200     88  WS-FOUND               VALUE 'Y'.
+005300 77  WS-START-SECONDS           PIC 9(05) COMP.
+005400 77  WS-END-SECONDS             PIC 9(05) COMP.
+005500 77  WS-ELAPSED-HH              PIC 9(04) COMP.
+005600 77  WS-ELAPSED-MM              PIC 9(02) COMP.
+005700 77  WS-ELAPSED-SS              PIC 9(02) COMP.
+005800*--------------------------------------------------------------*
+005900*    WORK AREA USED TO SPLIT A PIC 9(06) HHMMSS VALUE.          *
+006000*--------------------------------------------------------------*
+006100 01  WS-TIME-WORK.
+006200     05  WS-TIME-HH             PIC 9(02).
+006300     05  WS-TIME-MM             PIC 9(02).
+006400     05  WS-TIME-SS             PIC 9(02).
+006500*--------------------------------------------------------------*
+006600*    ONE ENTRY PER CD BEING SUMMARIZED.                        *
+006700*--------------------------------------------------------------*
+006800 01  WS-CD-SUMMARY-TABLE.
+006900     05  CS-ENTRY OCCURS 3 TIMES INDEXED BY CS-IDX.
+007000         10  CS-CD-NAME             PIC X(11).
+007100         10  CS-DISABLE-COUNT       PIC 9(05) COMP VALUE ZERO.
+007200         10  CS-ENABLE-COUNT        PIC 9(05) COMP VALUE ZERO.
+007300         10  CS-LAST-KEY            PIC X(08) VALUE SPACE.
+007400         10  CS-DOWN-SECONDS        PIC 9(09) COMP VALUE ZERO.
+007500         10  CS-DOWN-START-DATE     PIC 9(08) VALUE ZERO.
+007600         10  CS-DOWN-START-TIME     PIC 9(06) VALUE ZERO.
+007700         10  CS-CURRENTLY-DOWN-SW   PIC X(01) VALUE 'N'.
+007800             88  CS-CURRENTLY-DOWN  VALUE 'Y'.
+007900*--------------------------------------------------------------*
+008000*    REPORT LINE LAYOUTS (REDEFINE THE ONE PRINT RECORD)        *
+008100*--------------------------------------------------------------*
+008200 01  WS-HEADING-LINE-1.
+008300     05  FILLER                 PIC X(80) VALUE
+008400         'TERMSUM - DAILY TERMINAL ACTIVITY SUMMARY'.
+008500 01  WS-HEADING-LINE-2.
+008600     05  FILLER                 PIC X(13) VALUE 'CD NAME'.
+008700     05  FILLER                 PIC X(10) VALUE 'DISABLES'.
+008800     05  FILLER                 PIC X(10) VALUE 'ENABLES'.
+008900     05  FILLER                 PIC X(10) VALUE 'LAST KEY'.
+009000     05  FILLER                 PIC X(13) VALUE 'TIME DOWN'.
+009100 01  WS-DETAIL-LINE.
+009200     05  DL-CD-NAME             PIC X(11).
+009300     05  FILLER                 PIC X(02) VALUE SPACE.
+009400     05  DL-DISABLE-COUNT       PIC ZZ,ZZ9.
+009500     05  FILLER                 PIC X(04) VALUE SPACE.
+009600     05  DL-ENABLE-COUNT        PIC ZZ,ZZ9.
+009700     05  FILLER                 PIC X(04) VALUE SPACE.
+009800     05  DL-LAST-KEY            PIC X(08).
+009900     05  FILLER                 PIC X(02) VALUE SPACE.
+010000     05  DL-ELAPSED-HH          PIC ZZZ9.
+010100     05  FILLER                 PIC X(01) VALUE ':'.
+010200     05  DL-ELAPSED-MM          PIC 99.
+010300     05  FILLER                 PIC X(01) VALUE ':'.
+010400     05  DL-ELAPSED-SS          PIC 99.
+010500     05  FILLER                 PIC X(27) VALUE SPACE.
+010600******************************************************************
+010700 PROCEDURE DIVISION.
+010800******************************************************************
+010900*    0000-MAINLINE                                               *
+011000******************************************************************
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011300     PERFORM 2000-PROCESS-ONE-AUDIT-RECORD THRU 2000-EXIT
+011400         UNTIL WS-NO-MORE-RECORDS
+011500     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+011600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011700     STOP RUN.
+011800 0000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    1000-INITIALIZE - OPEN THE AUDIT LOG AND THE REPORT FILE,   *
+012200*    PRIME THE THREE KNOWN CD NAMES, AND WRITE THE HEADINGS.     *
+012300******************************************************************
+012400 1000-INITIALIZE.
+012500     OPEN INPUT AUDITLOG
+012510     IF WS-AUDITLOG-STATUS NOT = '00'
+012520         MOVE 'AUDITLOG' TO WS-FAILED-FILE-ID
+012530         MOVE WS-AUDITLOG-STATUS TO WS-FAILED-STATUS
+012540         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+012550     END-IF
+012600     OPEN OUTPUT SUMRPT
+012610     IF WS-SUMRPT-STATUS NOT = '00'
+012620         MOVE 'SUMRPT' TO WS-FAILED-FILE-ID
+012630         MOVE WS-SUMRPT-STATUS TO WS-FAILED-STATUS
+012640         PERFORM 9100-FILE-ERROR THRU 9100-EXIT
+012650     END-IF
+012700     MOVE 'SOMECDNAME1' TO CS-CD-NAME(1)
+012800     MOVE 'SOMECDNAME2' TO CS-CD-NAME(2)
+012900     MOVE 'SOMECDNAME3' TO CS-CD-NAME(3)
+013000     MOVE WS-HEADING-LINE-1 TO SR-REPORT-LINE
+013100     WRITE SR-REPORT-LINE
+013200     MOVE WS-HEADING-LINE-2 TO SR-REPORT-LINE
+013300     WRITE SR-REPORT-LINE.
+013400 1000-EXIT.
+013500     EXIT.
+013600******************************************************************
+013700*    2000-PROCESS-ONE-AUDIT-RECORD - READ THE NEXT AUDITLOG ROW  *
+013800*    AND APPLY IT TO THE SUMMARY ENTRY FOR ITS CD.               *
+013900******************************************************************
+014000 2000-PROCESS-ONE-AUDIT-RECORD.
+014100     READ AUDITLOG NEXT RECORD
+014200         AT END
+014300             SET WS-NO-MORE-RECORDS TO TRUE
+014400     END-READ
+014500     IF NOT WS-NO-MORE-RECORDS
+014600         PERFORM 2100-FIND-CD-ENTRY THRU 2100-EXIT
+014700         IF WS-FOUND
+014800             PERFORM 2200-APPLY-EVENT THRU 2200-EXIT
+014900         END-IF
+015000     END-IF.
+015100 2000-EXIT.
+015200     EXIT.
+015300 2100-FIND-CD-ENTRY.
+015400     MOVE 'N' TO WS-FOUND-SW
+015500     SET CS-IDX TO 1
+015600     SEARCH CS-ENTRY
+015700         WHEN CS-CD-NAME(CS-IDX) = AU-CD-NAME
+015800             MOVE 'Y' TO WS-FOUND-SW
+015900     END-SEARCH.
+016000 2100-EXIT.
+016100     EXIT.
+016200 2200-APPLY-EVENT.
+016300     EVALUATE TRUE
+016400         WHEN AU-EVENT-DISABLE
+016500             PERFORM 2210-APPLY-DISABLE THRU 2210-EXIT
+016600         WHEN AU-EVENT-ENABLE
+016700             PERFORM 2220-APPLY-ENABLE THRU 2220-EXIT
+016800         WHEN OTHER
+016900             CONTINUE
+017000     END-EVALUATE.
+017100 2200-EXIT.
+017200     EXIT.
+017300 2210-APPLY-DISABLE.
+017400     ADD 1 TO CS-DISABLE-COUNT(CS-IDX)
+017500     MOVE AU-TERMINAL-KEY TO CS-LAST-KEY(CS-IDX)
+017600     MOVE AU-EVENT-DATE   TO CS-DOWN-START-DATE(CS-IDX)
+017700     MOVE AU-EVENT-TIME   TO CS-DOWN-START-TIME(CS-IDX)
+017800     SET CS-CURRENTLY-DOWN(CS-IDX) TO TRUE.
+017900 2210-EXIT.
+018000     EXIT.
+018100 2220-APPLY-ENABLE.
+018200     ADD 1 TO CS-ENABLE-COUNT(CS-IDX)
+018300     MOVE AU-TERMINAL-KEY TO CS-LAST-KEY(CS-IDX)
+018400     IF CS-CURRENTLY-DOWN(CS-IDX)
+018500         PERFORM 2230-ACCUMULATE-DOWN-TIME THRU 2230-EXIT
+018600         MOVE 'N' TO CS-CURRENTLY-DOWN-SW(CS-IDX)
+018700     END-IF.
+018800 2220-EXIT.
+018900     EXIT.
+019000******************************************************************
+019100*    2230-ACCUMULATE-DOWN-TIME - ADD THE ELAPSED SECONDS BETWEEN *
+019200*    THE LAST DISABLE AND THIS ENABLE, WHEN BOTH FALL ON THE     *
+019300*    SAME CALENDAR DATE (SEE THE REMARKS ABOVE).                 *
+019400******************************************************************
+019500 2230-ACCUMULATE-DOWN-TIME.
+019600     IF AU-EVENT-DATE = CS-DOWN-START-DATE(CS-IDX)
+019700         MOVE CS-DOWN-START-TIME(CS-IDX) TO WS-TIME-WORK
+019800         COMPUTE WS-START-SECONDS =
+019900             (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+020000         MOVE AU-EVENT-TIME TO WS-TIME-WORK
+020100         COMPUTE WS-END-SECONDS =
+020200             (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS
+020300         IF WS-END-SECONDS NOT LESS THAN WS-START-SECONDS
+020400             COMPUTE CS-DOWN-SECONDS(CS-IDX) =
+020500                 CS-DOWN-SECONDS(CS-IDX)
+020600                 + WS-END-SECONDS - WS-START-SECONDS
+020700         END-IF
+020800     END-IF.
+020900 2230-EXIT.
+021000     EXIT.
+021100******************************************************************
+021200*    3000-PRINT-SUMMARY - ONE DETAIL LINE PER CD WITH ITS COUNTS *
+021300*    AND TOTAL TIME DOWN FOR THE DAY.                            *
+021400******************************************************************
+021500 3000-PRINT-SUMMARY.
+021600     PERFORM 3100-PRINT-ONE-CD THRU 3100-EXIT
+021700         VARYING CS-IDX FROM 1 BY 1 UNTIL CS-IDX > 3.
+021800 3000-EXIT.
+021900     EXIT.
+022000 3100-PRINT-ONE-CD.
+022100     COMPUTE WS-ELAPSED-HH = CS-DOWN-SECONDS(CS-IDX) / 3600
+022200     COMPUTE WS-ELAPSED-MM =
+022300         (CS-DOWN-SECONDS(CS-IDX) - (WS-ELAPSED-HH * 3600)) / 60
+022400     COMPUTE WS-ELAPSED-SS =
+022500         CS-DOWN-SECONDS(CS-IDX)
+022600         - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60)
+022700     MOVE CS-CD-NAME(CS-IDX)       TO DL-CD-NAME
+022800     MOVE CS-DISABLE-COUNT(CS-IDX) TO DL-DISABLE-COUNT
+022900     MOVE CS-ENABLE-COUNT(CS-IDX)  TO DL-ENABLE-COUNT
+023000     MOVE CS-LAST-KEY(CS-IDX)      TO DL-LAST-KEY
+023100     MOVE WS-ELAPSED-HH            TO DL-ELAPSED-HH
+023200     MOVE WS-ELAPSED-MM            TO DL-ELAPSED-MM
+023300     MOVE WS-ELAPSED-SS            TO DL-ELAPSED-SS
+023400     MOVE WS-DETAIL-LINE           TO SR-REPORT-LINE
+023500     WRITE SR-REPORT-LINE.
+023600 3100-EXIT.
+023700     EXIT.
+023800******************************************************************
+023900*    9000-TERMINATE - CLOSE ALL FILES AND END THE RUN NORMALLY.  *
+024000******************************************************************
+024100 9000-TERMINATE.
+024200     CLOSE AUDITLOG
+024300     CLOSE SUMRPT.
+024400 9000-EXIT.
+024500     EXIT.
+024510******************************************************************
+024520*    9100-FILE-ERROR - AN OPEN CAME BACK WITH A BAD FILE STATUS. *
+024530*    CLOSE DOWN AND END WITH A NON-ZERO CONDITION CODE.          *
+024540******************************************************************
+024550 9100-FILE-ERROR.
+024560     DISPLAY 'TERMSUM001E I/O ERROR ON ' WS-FAILED-FILE-ID
+024570         ' - FILE STATUS ' WS-FAILED-STATUS
+024580     CLOSE AUDITLOG
+024590     CLOSE SUMRPT
+024600     MOVE 16 TO RETURN-CODE
+024610     STOP RUN.
+024620 9100-EXIT.
+024630     EXIT.
