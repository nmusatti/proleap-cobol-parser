@@ -1,11 +1,569 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. DELSTMT.
- DATA DIVISION.
- COMMUNICATION SECTION.
-    CD SOMECDNAME1 FOR INPUT.
-    CD SOMECDNAME2 FOR INITIAL I-O.
-    CD SOMECDNAME3 FOR OUTPUT.
- PROCEDURE DIVISION.
-    DISABLE INPUT TERMINAL SOMECDNAME1 WITH KEY SOMEID1.
-    DISABLE I-O TERMINAL SOMECDNAME2 WITH KEY SOMEID2.
-    DISABLE OUTPUT SOMECDNAME3 WITH KEY SOMEID3.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DELSTMT.
+000300 AUTHOR.        R HALVORSEN.
+000400 INSTALLATION.  CENTRAL COMPUTING - MCS TERMINAL CONTROL.
+000500 DATE-WRITTEN.  05/02/2023.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS.....: TAKES THE THREE FLOOR TERMINALS (SOMECDNAME1, *
+000900*                  SOMECDNAME2, SOMECDNAME3) OUT OF AND BACK     *
+001000*                  INTO SERVICE, DRIVEN BY THE TERMTBL CONTROL   *
+001100*                  TABLE. EVERY DISABLE/ENABLE IS APPENDED TO    *
+001200*                  AUDITLOG.                                     *
+001210******************************************************************
+001220*    MODIFICATION HISTORY                                       *
+001230*    DATE       INIT  DESCRIPTION                                *
+001400*    2023-05-02 JWK   ORIGINAL PROGRAM - THREE DISABLE           *
+001410*                     STATEMENTS.                                *
+001420*    2024-11-04 RH    ADDED THE ENABLE COUNTERPART FOR ALL THREE *
+001430*                     TERMINALS, SELECTED BY WS-RUN-MODE, SO A   *
+001440*                     SHIFT OP CAN REVERSE A DISABLE WITHOUT A   *
+001450*                     SEPARATE PROGRAM.                          *
+001460*    2024-11-11 RH    ADDED AUDITLOG SO EVERY DISABLE/ENABLE IS  *
+001470*                     LOGGED WITH CD NAME, DIRECTION, KEY AND    *
+001480*                     TIMESTAMP FOR INCIDENT REVIEW.             *
+001490*    2024-11-18 RH    GAVE EACH CD A REAL MESSAGE RECORD (SYNC,  *
+001500*                     STATUS KEY, TEXT LENGTH, TEXT) VIA THE     *
+001510*                     SHARED CDMSG COPYBOOK SO A DISABLE NO      *
+001520*                     LONGER BLINDS US TO THE LAST MESSAGE THAT  *
+001530*                     WAS QUEUED ON THE LINE. ALSO REPLACED      *
+001540*                     WS-RUN-MODE WITH THE TERMTBL CONTROL TABLE *
+001550*                     SO THE DRIVER LOOP, NOT A SINGLE SYSIN     *
+001560*                     FLAG, DECIDES WHICH TERMINALS ARE DISABLED *
+001570*                     OR ENABLED AND WITH WHAT KEY. NOTE: A CD   *
+001580*                     NAME STILL HAS TO BE A COMPILE-TIME        *
+001590*                     LITERAL IN THIS DIALECT, SO THE TABLE      *
+001600*                     SELECTS AMONG THE THREE WIRED-IN TERMINALS *
+001610*                     RATHER THAN NAMING AN ARBITRARY CD AT RUN  *
+001620*                     TIME.                                      *
+001630*    2024-11-25 RH    ADDED A STATUS KEY CHECK AFTER EVERY       *
+001640*                     DISABLE/ENABLE. A BAD STATUS IS NOW A HARD *
+001650*                     ERROR - THE RUN DISPLAYS WHICH TERMINAL    *
+001660*                     FAILED, CLOSES ITS FILES, AND ENDS WITH A  *
+001670*                     NON-ZERO RETURN-CODE INSTEAD OF QUIETLY    *
+001680*                     MOVING ON TO THE NEXT TERMINAL.            *
+001690*    2024-12-02 RH    SOMECDNAME3 IS OUTPUT, SO A DISABLE NOW    *
+001700*                     WAITS FOR TT-QUEUE-DEPTH TO DRAIN BEFORE   *
+001710*                     TAKING IT DOWN. IF IT HAS NOT DRAINED      *
+001720*                     AFTER A FEW RETRIES, THE OPERATOR'S        *
+001730*                     FORCE-FLUSH SWITCH EITHER FORCES THE       *
+001740*                     DISABLE (AND FLAGS THE AUDIT ROW AS A      *
+001750*                     FORCED FLUSH) OR, IF THE SWITCH IS OFF,    *
+001760*                     THE RUN TREATS IT AS A HARD ERROR RATHER   *
+001770*                     THAN LOSE QUEUED OUTPUT.                   *
+001780*    2024-12-09 RH    ADDED CHKPTLOG. A CHECKPOINT ROW IS        *
+001790*                     WRITTEN AFTER EVERY SUCCESSFUL             *
+001800*                     DISABLE/ENABLE, AND EACH TERMINAL IS       *
+001810*                     CHECKED AGAINST IT BEFORE DISPATCH SO A    *
+001820*                     RERUN OF THE JOB AFTER AN ABEND SKIPS      *
+001830*                     WHATEVER WAS ALREADY HANDLED TODAY INSTEAD *
+001840*                     OF REISSUING THE SAME ACTION.              *
+001850*    2024-12-27 RH    WS-FORCE-FLUSH-SW IS NOW READ FROM SYSIN   *
+001860*                     INSTEAD OF BEING FIXED AT COMPILE TIME, SO *
+001870*                     THE OPERATOR CAN ACTUALLY SET IT. IT NOW   *
+001880*                     DEFAULTS TO 'N' (HARD ERROR) WHEN SYSIN IS *
+001890*                     BLANK OR ANYTHING OTHER THAN 'Y'.          *
+001900*    2024-12-30 RH    THE THREE FILE STATUS FIELDS WERE BEING    *
+001910*                     DECLARED AND NEVER TESTED. OPEN, THE AUDIT *
+001920*                     WRITE, THE TERMTBL REWRITE AND THE         *
+001930*                     CHECKPOINT WRITE/REWRITE ARE NOW ALL       *
+001940*                     CHECKED AND ROUTE TO THE NEW               *
+001950*                     9750-FILE-ERROR PARAGRAPH ON A BAD STATUS  *
+001960*                     INSTEAD OF PRESSING ON AFTER A FAILED I/O. *
+001970*    2026-08-09 RH    MOVED THE CHECKPOINT WRITE TO RUN RIGHT    *
+001980*                     AFTER EACH DISABLE/ENABLE STATUS CHECK,    *
+001990*                     BEFORE THE AUDIT WRITE AND TERMTBL         *
+002000*                     REWRITE, INSTEAD OF AFTER THEM. A RESTART  *
+002010*                     CAN NOW ONLY SKIP A TERMINAL WHOSE ACTION  *
+002020*                     ALREADY REACHED THE CD SUCCESSFULLY, NOT   *
+002030*                     ONE WHOSE AUDIT/TERMTBL BOOKKEEPING SIMPLY *
+002040*                     HAD NOT CAUGHT UP YET. ALSO NOTED IN       *
+002050*                     5100-DISABLE-TERMINAL-3 THAT               *
+002060*                     TT-QUEUE-DEPTH HAS NO PRODUCER ANYWHERE IN *
+002070*                     THIS SYSTEM, SO THE DRAIN WAIT IS          *
+002080*                     CURRENTLY INERT.                           *
+002090*    2026-08-09 RH    GAVE EACH CD ITS OWN SYMBOLIC SOURCE/      *
+002100*                     TERMINAL/DESTINATION, TEXT LENGTH AND      *
+002110*                     STATUS KEY CLAUSES (NAMING PLAIN WORKING-  *
+002120*                     STORAGE ITEMS, SPLIT OUT OF CDMSG INTO ITS *
+002130*                     OWN COPYBOOK) SO DISABLE/ENABLE ACTUALLY   *
+002140*                     WRITES A STATUS AND THE OTHER FUNCTIONAL   *
+002150*                     FIELDS INSTEAD OF LEAVING THEM PERMANENTLY *
+002160*                     UNTOUCHED. ALSO ADDED A DESTINATION COUNT  *
+002170*                     IS CLAUSE TO SOMECDNAME3 AND SWITCHED      *
+002180*                     5100-DISABLE-TERMINAL-3'S DRAIN WAIT TO    *
+002190*                     READ THAT COUNT INSTEAD OF THE DEAD        *
+002200*                     TT-QUEUE-DEPTH COLUMN, WHICH NOTHING EVER  *
+002205*                     POSTED TO.                                 *
+005000******************************************************************
+005100 ENVIRONMENT DIVISION.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT TERMTBL ASSIGN TO "TERMTBL"
+005500         ORGANIZATION IS INDEXED
+005600         ACCESS MODE IS DYNAMIC
+005700         RECORD KEY IS TT-TERMINAL-ID
+005800         FILE STATUS IS WS-TERMTBL-STATUS.
+005900
+006000     SELECT OPTIONAL AUDITLOG ASSIGN TO "AUDITLOG"
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS WS-AUDITLOG-STATUS.
+006210
+006220     SELECT CHKPTLOG ASSIGN TO "CHKPTLOG"
+006230         ORGANIZATION IS INDEXED
+006240         ACCESS MODE IS DYNAMIC
+006250         RECORD KEY IS CK-TERMINAL-ID
+006260         FILE STATUS IS WS-CHKPTLOG-STATUS.
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  TERMTBL
+006600     LABEL RECORDS ARE STANDARD.
+006700     COPY TERMTBL.
+006800 FD  AUDITLOG
+006900     LABEL RECORDS ARE STANDARD.
+007000     COPY AUDITREC.
+007010 FD  CHKPTLOG
+007020     LABEL RECORDS ARE STANDARD.
+007030     COPY CHKPTREC.
+007100 WORKING-STORAGE SECTION.
+007200 77  WS-TERMTBL-STATUS          PIC X(02).
+007300 77  WS-AUDITLOG-STATUS         PIC X(02).
+007310 77  WS-CHKPTLOG-STATUS         PIC X(02).
+007320 77  WS-CHECKPOINT-FOUND-SW     PIC X(01) VALUE 'N'.
+007330     88  WS-ALREADY-CHECKPOINTED VALUE 'Y'.
+007400 77  WS-NO-MORE-TERMINALS-SW    PIC X(01) VALUE 'N'.
+007500     88  WS-NO-MORE-TERMINALS   VALUE 'Y'.
+007600 77  WS-FORCE-FLUSH-SW          PIC X(01) VALUE 'N'.
+007700     88  WS-FORCE-FLUSH-ALLOWED VALUE 'Y'.
+007800 77  WS-FORCED-FLUSH-FLAG       PIC X(01) VALUE 'N'.
+007900 77  WS-RETRY-COUNT             PIC 9(02) COMP VALUE ZERO.
+008000 77  WS-MAX-RETRIES             PIC 9(02) COMP VALUE 3.
+008100 77  WS-SLEEP-SECONDS           PIC 9(02) COMP VALUE 2.
+008200 77  WS-RUN-DATE                PIC 9(08).
+008300 77  WS-RUN-TIME                PIC 9(06).
+008310 77  WS-FAILED-FILE-ID          PIC X(08).
+008320 77  WS-FAILED-STATUS           PIC X(02).
+008400 77  WS-TERM1-ID                PIC X(08) VALUE 'TERM0001'.
+008500 77  WS-TERM2-ID                PIC X(08) VALUE 'TERM0002'.
+008600 77  WS-TERM3-ID                PIC X(08) VALUE 'TERM0003'.
+008700 77  WS-SOMEID1                 PIC X(08).
+008800 77  WS-SOMEID2                 PIC X(08).
+008900 77  WS-SOMEID3                 PIC X(08).
+009000*--------------------------------------------------------------*
+009100*    AUDIT RECORD WORK AREA                                    *
+009200*--------------------------------------------------------------*
+009300 01  WS-AUDIT-WORK-AREA.
+009400     05  WS-AUDIT-TERM-ID       PIC X(08).
+009500     05  WS-AUDIT-CD-NAME       PIC X(11).
+009600     05  WS-AUDIT-DIRECTION     PIC X(01).
+009700     05  WS-AUDIT-KEY           PIC X(08).
+009800     05  WS-AUDIT-EVENT         PIC X(01).
+009900     05  WS-AUDIT-FORCED        PIC X(01) VALUE 'N'.
+009910*--------------------------------------------------------------*
+009920*    CD WORK AREAS - ONE SET PER CD, NAMED BY THAT CD'S OWN    *
+009930*    SYMBOLIC SOURCE/TERMINAL/DESTINATION, TEXT LENGTH AND     *
+009940*    STATUS KEY CLAUSES BELOW, SO DISABLE/ENABLE ACTUALLY      *
+009950*    POPULATES THEM INSTEAD OF LEAVING THEM UNTOUCHED.         *
+009960*--------------------------------------------------------------*
+009970     COPY CDMSG REPLACING ==#PFX#== BY ==CD1==.
+009980     COPY CDMSG REPLACING ==#PFX#== BY ==CD2==.
+009990     COPY CDMSG REPLACING ==#PFX#== BY ==CD3==.
+009995 77  WS-CD3-DEST-COUNT          PIC 9(05) COMP.
+010000 COMMUNICATION SECTION.
+010100 CD  SOMECDNAME1 FOR INPUT
+010110     SYMBOLIC SOURCE IS CD1-SYNC-INFO
+010120     TEXT LENGTH IS CD1-TEXT-LENGTH
+010130     STATUS KEY IS CD1-STATUS-KEY.
+010200     COPY CDTEXT REPLACING ==#PFX#== BY ==CD1==.
+010300 CD  SOMECDNAME2 FOR INITIAL I-O
+010310     SYMBOLIC TERMINAL IS CD2-SYNC-INFO
+010320     TEXT LENGTH IS CD2-TEXT-LENGTH
+010330     STATUS KEY IS CD2-STATUS-KEY.
+010400     COPY CDTEXT REPLACING ==#PFX#== BY ==CD2==.
+010500 CD  SOMECDNAME3 FOR OUTPUT
+010510     SYMBOLIC DESTINATION IS CD3-SYNC-INFO
+010520     TEXT LENGTH IS CD3-TEXT-LENGTH
+010530     STATUS KEY IS CD3-STATUS-KEY
+010540     DESTINATION COUNT IS WS-CD3-DEST-COUNT.
+010600     COPY CDTEXT REPLACING ==#PFX#== BY ==CD3==.
+010700******************************************************************
+010800 PROCEDURE DIVISION.
+010900******************************************************************
+011000*    0000-MAINLINE                                               *
+011100******************************************************************
+011200 0000-MAINLINE.
+011300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011400     PERFORM 2000-PROCESS-ONE-TERMINAL THRU 2000-EXIT
+011500         UNTIL WS-NO-MORE-TERMINALS
+011600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011700     STOP RUN.
+011800 0000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100*    1000-INITIALIZE - OPEN THE DRIVER TABLE AND AUDIT LOG,      *
+012110*    ESTABLISH TODAY'S RUN DATE/TIME, AND PICK UP THE OPERATOR'S *
+012120*    FORCE-FLUSH SETTING FROM SYSIN (A BLANK OR ANY VALUE OTHER  *
+012130*    THAN 'Y' LEAVES IT AT THE SAFE DEFAULT OF 'N').             *
+012300******************************************************************
+012400 1000-INITIALIZE.
+012500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+012600     ACCEPT WS-RUN-TIME FROM TIME
+012610     ACCEPT WS-FORCE-FLUSH-SW FROM SYSIN
+012620     IF NOT WS-FORCE-FLUSH-ALLOWED
+012630         MOVE 'N' TO WS-FORCE-FLUSH-SW
+012640     END-IF
+012700     OPEN I-O TERMTBL
+012710     IF WS-TERMTBL-STATUS NOT = '00'
+012720         MOVE 'TERMTBL' TO WS-FAILED-FILE-ID
+012730         MOVE WS-TERMTBL-STATUS TO WS-FAILED-STATUS
+012740         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+012750     END-IF
+012800     OPEN EXTEND AUDITLOG
+012802     IF WS-AUDITLOG-STATUS NOT = '00'
+012804         AND WS-AUDITLOG-STATUS NOT = '05'
+012806         MOVE 'AUDITLOG' TO WS-FAILED-FILE-ID
+012808         MOVE WS-AUDITLOG-STATUS TO WS-FAILED-STATUS
+012810         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+012812     END-IF
+012814     OPEN I-O CHKPTLOG
+012816     IF WS-CHKPTLOG-STATUS NOT = '00'
+012818         MOVE 'CHKPTLOG' TO WS-FAILED-FILE-ID
+012820         MOVE WS-CHKPTLOG-STATUS TO WS-FAILED-STATUS
+012822         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+012824     END-IF.
+012900 1000-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200*    2000-PROCESS-ONE-TERMINAL - READ THE NEXT ROW OF THE DRIVER *
+013300*    TABLE AND DISPATCH IT TO THE HANDLER FOR ITS TERMINAL,      *
+013310*    UNLESS CHKPTLOG SHOWS THIS ACTION ALREADY RAN TODAY.        *
+013400******************************************************************
+013500 2000-PROCESS-ONE-TERMINAL.
+013600     READ TERMTBL NEXT RECORD
+013700         AT END
+013800             SET WS-NO-MORE-TERMINALS TO TRUE
+013900     END-READ
+014000     IF NOT WS-NO-MORE-TERMINALS
+014010         PERFORM 8100-CHECK-CHECKPOINT THRU 8100-EXIT
+014020         IF WS-ALREADY-CHECKPOINTED
+014030             DISPLAY 'DELSTMT0002I SKIPPING TERMINAL '
+014040                 TT-TERMINAL-ID
+014050                 ' - ALREADY CHECKPOINTED TODAY'
+014060         ELSE
+014100         EVALUATE TT-TERMINAL-ID
+014200             WHEN WS-TERM1-ID
+014300                 PERFORM 3000-HANDLE-TERMINAL-1 THRU 3000-EXIT
+014400             WHEN WS-TERM2-ID
+014500                 PERFORM 4000-HANDLE-TERMINAL-2 THRU 4000-EXIT
+014600             WHEN WS-TERM3-ID
+014700                 PERFORM 5000-HANDLE-TERMINAL-3 THRU 5000-EXIT
+014800             WHEN OTHER
+014900                 CONTINUE
+015000         END-EVALUATE
+015010         END-IF
+015100     END-IF.
+015200 2000-EXIT.
+015300     EXIT.
+015400******************************************************************
+015500*    3000/3100/3200 - SOMECDNAME1, FOR INPUT.                    *
+015600******************************************************************
+015700 3000-HANDLE-TERMINAL-1.
+015800     EVALUATE TRUE
+015900         WHEN TT-ACTION-DISABLE
+016000             PERFORM 3100-DISABLE-TERMINAL-1 THRU 3100-EXIT
+016100         WHEN TT-ACTION-ENABLE
+016200             PERFORM 3200-ENABLE-TERMINAL-1 THRU 3200-EXIT
+016300         WHEN OTHER
+016400             CONTINUE
+016500     END-EVALUATE.
+016600 3000-EXIT.
+016700     EXIT.
+016800 3100-DISABLE-TERMINAL-1.
+016900     MOVE TT-TERMINAL-KEY TO WS-SOMEID1
+017000     DISABLE INPUT TERMINAL SOMECDNAME1 WITH KEY WS-SOMEID1
+017100     IF NOT CD1-STATUS-OK
+017200         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+017300     END-IF
+017400     MOVE TT-TERMINAL-ID TO WS-AUDIT-TERM-ID
+017500     MOVE 'SOMECDNAME1'  TO WS-AUDIT-CD-NAME
+017600     MOVE 'I'            TO WS-AUDIT-DIRECTION
+017700     MOVE WS-SOMEID1     TO WS-AUDIT-KEY
+017800     MOVE 'D'            TO WS-AUDIT-EVENT
+017900     MOVE 'N'            TO WS-AUDIT-FORCED
+017910     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+018000     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+018100     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+018200 3100-EXIT.
+018300     EXIT.
+018400 3200-ENABLE-TERMINAL-1.
+018500     MOVE TT-TERMINAL-KEY TO WS-SOMEID1
+018600     ENABLE INPUT TERMINAL SOMECDNAME1 WITH KEY WS-SOMEID1
+018700     IF NOT CD1-STATUS-OK
+018800         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+018900     END-IF
+019000     MOVE TT-TERMINAL-ID TO WS-AUDIT-TERM-ID
+019100     MOVE 'SOMECDNAME1'  TO WS-AUDIT-CD-NAME
+019200     MOVE 'I'            TO WS-AUDIT-DIRECTION
+019300     MOVE WS-SOMEID1     TO WS-AUDIT-KEY
+019400     MOVE 'E'            TO WS-AUDIT-EVENT
+019500     MOVE 'N'            TO WS-AUDIT-FORCED
+019510     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+019600     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+019700     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+019800 3200-EXIT.
+019900     EXIT.
+020000******************************************************************
+020100*    4000/4100/4200 - SOMECDNAME2, FOR INITIAL I-O.              *
+020200******************************************************************
+020300 4000-HANDLE-TERMINAL-2.
+020400     EVALUATE TRUE
+020500         WHEN TT-ACTION-DISABLE
+020600             PERFORM 4100-DISABLE-TERMINAL-2 THRU 4100-EXIT
+020700         WHEN TT-ACTION-ENABLE
+020800             PERFORM 4200-ENABLE-TERMINAL-2 THRU 4200-EXIT
+020900         WHEN OTHER
+021000             CONTINUE
+021100     END-EVALUATE.
+021200 4000-EXIT.
+021300     EXIT.
+021400 4100-DISABLE-TERMINAL-2.
+021500     MOVE TT-TERMINAL-KEY TO WS-SOMEID2
+021600     DISABLE I-O TERMINAL SOMECDNAME2 WITH KEY WS-SOMEID2
+021700     IF NOT CD2-STATUS-OK
+021800         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+021900     END-IF
+022000     MOVE TT-TERMINAL-ID TO WS-AUDIT-TERM-ID
+022100     MOVE 'SOMECDNAME2'  TO WS-AUDIT-CD-NAME
+022200     MOVE 'B'            TO WS-AUDIT-DIRECTION
+022300     MOVE WS-SOMEID2     TO WS-AUDIT-KEY
+022400     MOVE 'D'            TO WS-AUDIT-EVENT
+022500     MOVE 'N'            TO WS-AUDIT-FORCED
+022510     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+022600     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+022700     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+022800 4100-EXIT.
+022900     EXIT.
+023000 4200-ENABLE-TERMINAL-2.
+023100     MOVE TT-TERMINAL-KEY TO WS-SOMEID2
+023200     ENABLE I-O TERMINAL SOMECDNAME2 WITH KEY WS-SOMEID2
+023300     IF NOT CD2-STATUS-OK
+023400         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+023500     END-IF
+023600     MOVE TT-TERMINAL-ID TO WS-AUDIT-TERM-ID
+023700     MOVE 'SOMECDNAME2'  TO WS-AUDIT-CD-NAME
+023800     MOVE 'B'            TO WS-AUDIT-DIRECTION
+023900     MOVE WS-SOMEID2     TO WS-AUDIT-KEY
+024000     MOVE 'E'            TO WS-AUDIT-EVENT
+024100     MOVE 'N'            TO WS-AUDIT-FORCED
+024110     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+024200     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+024300     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+024400 4200-EXIT.
+024500     EXIT.
+024600******************************************************************
+024700*    5000/5100/5200 - SOMECDNAME3, FOR OUTPUT.                   *
+024800******************************************************************
+024900 5000-HANDLE-TERMINAL-3.
+025000     EVALUATE TRUE
+025100         WHEN TT-ACTION-DISABLE
+025200             PERFORM 5100-DISABLE-TERMINAL-3 THRU 5100-EXIT
+025300         WHEN TT-ACTION-ENABLE
+025400             PERFORM 5200-ENABLE-TERMINAL-3 THRU 5200-EXIT
+025500         WHEN OTHER
+025600             CONTINUE
+025700     END-EVALUATE.
+025800 5000-EXIT.
+025900     EXIT.
+026000******************************************************************
+026100*    5100-DISABLE-TERMINAL-3 - WAIT FOR THE OUTPUT QUEUE TO
+026200*    DRAIN BEFORE DISABLING.  IF IT HAS NOT DRAINED AFTER
+026300*    WS-MAX-RETRIES ATTEMPTS, EITHER FORCE THE FLUSH (WHEN
+026400*    WS-FORCE-FLUSH-SW IS 'Y') OR TREAT IT AS A HARD ERROR.
+026410*    THE QUEUE DEPTH COMES FROM SOMECDNAME3'S OWN DESTINATION
+026420*    COUNT (WS-CD3-DEST-COUNT, POPULATED BY THE CD'S DESTINATION
+026430*    COUNT IS CLAUSE), NOT FROM TERMTBL - NOTHING IN THIS SYSTEM
+026440*    EVER POSTS A QUEUE DEPTH INTO TERMTBL, BUT THE CD ITSELF
+026450*    ALWAYS KNOWS HOW MANY MESSAGES ARE STILL QUEUED ON ITS OWN
+026460*    DESTINATION.
+026500******************************************************************
+026600 5100-DISABLE-TERMINAL-3.
+026700     MOVE ZERO TO WS-RETRY-COUNT
+026800     MOVE 'N'  TO WS-FORCED-FLUSH-FLAG
+026900     PERFORM 5150-WAIT-FOR-QUEUE-DRAIN THRU 5150-EXIT
+027000         UNTIL WS-CD3-DEST-COUNT = ZERO
+027100            OR WS-RETRY-COUNT NOT LESS THAN WS-MAX-RETRIES
+027200     IF WS-CD3-DEST-COUNT > ZERO
+027300         IF WS-FORCE-FLUSH-ALLOWED
+027400             MOVE 'Y' TO WS-FORCED-FLUSH-FLAG
+027500         ELSE
+027600             PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+027700         END-IF
+027800     END-IF
+027900     PERFORM 5180-DISABLE-TERMINAL-3-NOW THRU 5180-EXIT.
+028000 5100-EXIT.
+028100     EXIT.
+028200 5150-WAIT-FOR-QUEUE-DRAIN.
+028300     ADD 1 TO WS-RETRY-COUNT
+028400     CALL "C$SLEEP" USING WS-SLEEP-SECONDS.
+029000 5150-EXIT.
+029100     EXIT.
+029200 5180-DISABLE-TERMINAL-3-NOW.
+029300     MOVE TT-TERMINAL-KEY TO WS-SOMEID3
+029400     DISABLE OUTPUT SOMECDNAME3 WITH KEY WS-SOMEID3
+029500     IF NOT CD3-STATUS-OK
+029600         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+029700     END-IF
+029800     MOVE TT-TERMINAL-ID      TO WS-AUDIT-TERM-ID
+029900     MOVE 'SOMECDNAME3'       TO WS-AUDIT-CD-NAME
+030005     MOVE 'O'                 TO WS-AUDIT-DIRECTION
+030010     MOVE WS-SOMEID3          TO WS-AUDIT-KEY
+030015     MOVE 'D'                 TO WS-AUDIT-EVENT
+030020     MOVE WS-FORCED-FLUSH-FLAG TO WS-AUDIT-FORCED
+030022     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+030025     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+030030     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+030035 5180-EXIT.
+030040     EXIT.
+030800 5200-ENABLE-TERMINAL-3.
+030900     MOVE TT-TERMINAL-KEY TO WS-SOMEID3
+031000     ENABLE OUTPUT SOMECDNAME3 WITH KEY WS-SOMEID3
+031100     IF NOT CD3-STATUS-OK
+031200         PERFORM 9700-DISABLE-ENABLE-ERROR THRU 9700-EXIT
+031300     END-IF
+031400     MOVE TT-TERMINAL-ID TO WS-AUDIT-TERM-ID
+031500     MOVE 'SOMECDNAME3'  TO WS-AUDIT-CD-NAME
+031600     MOVE 'O'            TO WS-AUDIT-DIRECTION
+031700     MOVE WS-SOMEID3     TO WS-AUDIT-KEY
+031800     MOVE 'E'            TO WS-AUDIT-EVENT
+031900     MOVE 'N'            TO WS-AUDIT-FORCED
+031910     PERFORM 8300-WRITE-CHECKPOINT THRU 8300-EXIT
+032000     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+032100     PERFORM 8200-UPDATE-TERMTBL THRU 8200-EXIT.
+032200 5200-EXIT.
+032300     EXIT.
+032400******************************************************************
+032500*    8000-WRITE-AUDIT-RECORD - APPEND ONE ROW TO THE DISABLE/    *
+032600*    ENABLE AUDIT LOG FOR THE EVENT JUST COMPLETED.              *
+032700******************************************************************
+032800 8000-WRITE-AUDIT-RECORD.
+032900     MOVE WS-AUDIT-TERM-ID   TO AU-TERMINAL-ID
+033000     MOVE WS-AUDIT-CD-NAME   TO AU-CD-NAME
+033100     MOVE WS-AUDIT-DIRECTION TO AU-DIRECTION
+033200     MOVE WS-AUDIT-KEY       TO AU-TERMINAL-KEY
+033300     MOVE WS-AUDIT-EVENT     TO AU-EVENT-TYPE
+033400     MOVE WS-AUDIT-FORCED    TO AU-FORCED-FLUSH
+033500     MOVE WS-RUN-DATE        TO AU-EVENT-DATE
+033600     MOVE WS-RUN-TIME        TO AU-EVENT-TIME
+033700     WRITE AU-AUDIT-RECORD
+033710     IF WS-AUDITLOG-STATUS NOT = '00'
+033720         MOVE 'AUDITLOG' TO WS-FAILED-FILE-ID
+033730         MOVE WS-AUDITLOG-STATUS TO WS-FAILED-STATUS
+033740         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+033750     END-IF.
+033800 8000-EXIT.
+033900     EXIT.
+034000******************************************************************
+034100*    8200-UPDATE-TERMTBL - REWRITE THE DRIVER TABLE ROW WITH THE
+034200*    NEW CURRENT STATUS AND THE TIME OF THE CHANGE.  THE
+034210*    CHECKPOINT FOR THIS ACTION IS ALREADY ON CHKPTLOG BY NOW -
+034220*    IT IS WRITTEN RIGHT AFTER THE DISABLE/ENABLE STATUS CHECK,
+034230*    BEFORE THIS PARAGRAPH EVER RUNS - SO A RESTART CANNOT REPLAY
+034240*    AN ACTION THAT ALREADY SUCCEEDED AGAINST THE CD EVEN IF THE
+034250*    RUN ABENDS BEFORE REACHING THIS REWRITE.
+034300******************************************************************
+034400 8200-UPDATE-TERMTBL.
+034500     MOVE WS-AUDIT-EVENT   TO TT-CURRENT-STATUS
+034600     MOVE SPACE            TO TT-REQUESTED-ACTION
+034700     MOVE WS-RUN-DATE      TO TT-LAST-CHANGE-DATE
+034800     MOVE WS-RUN-TIME      TO TT-LAST-CHANGE-TIME
+034900     REWRITE TT-TERMINAL-RECORD
+034901     IF WS-TERMTBL-STATUS NOT = '00'
+034902         MOVE 'TERMTBL' TO WS-FAILED-FILE-ID
+034903         MOVE WS-TERMTBL-STATUS TO WS-FAILED-STATUS
+034904         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+034905     END-IF.
+035000 8200-EXIT.
+035100     EXIT.
+035110******************************************************************
+035120*    8100-CHECK-CHECKPOINT - SEE WHETHER CHKPTLOG ALREADY SHOWS  *
+035130*    TODAY'S REQUESTED ACTION AS DONE FOR THE CURRENT TERMINAL,  *
+035140*    SO A RESTART DOES NOT REISSUE A DISABLE OR ENABLE THAT A    *
+035150*    PRIOR RUN ALREADY COMPLETED BEFORE IT ABENDED.              *
+035160******************************************************************
+035170 8100-CHECK-CHECKPOINT.
+035180     MOVE 'N'             TO WS-CHECKPOINT-FOUND-SW
+035190     MOVE TT-TERMINAL-ID  TO CK-TERMINAL-ID
+035200     READ CHKPTLOG
+035210         INVALID KEY
+035220             CONTINUE
+035230         NOT INVALID KEY
+035240             IF CK-RUN-DATE = WS-RUN-DATE
+035250                 AND CK-ACTION-TAKEN = TT-REQUESTED-ACTION
+035260                 MOVE 'Y' TO WS-CHECKPOINT-FOUND-SW
+035270             END-IF
+035280     END-READ.
+035290 8100-EXIT.
+035295     EXIT.
+035296******************************************************************
+035297*    8300-WRITE-CHECKPOINT - RECORD THE ACTION JUST COMPLETED    *
+035298*    FOR THIS TERMINAL.  A FIRST CHECKPOINT FOR THE TERMINAL IS  *
+035299*    WRITTEN; A LATER ONE THE SAME RUN (OR A LATER DAY) REWRITES *
+035300*    THE EXISTING ROW SINCE CHKPTLOG IS KEYED BY TERMINAL ONLY.  *
+035301******************************************************************
+035302 8300-WRITE-CHECKPOINT.
+035303     MOVE WS-AUDIT-TERM-ID TO CK-TERMINAL-ID
+035304     MOVE WS-RUN-DATE      TO CK-RUN-DATE
+035305     MOVE WS-AUDIT-EVENT   TO CK-ACTION-TAKEN
+035306     MOVE WS-RUN-TIME      TO CK-CHECKPOINT-TIME
+035307     WRITE CK-CHECKPOINT-RECORD
+035308         INVALID KEY
+035309             REWRITE CK-CHECKPOINT-RECORD
+035310     END-WRITE
+035313     IF WS-CHKPTLOG-STATUS NOT = '00'
+035314         MOVE 'CHKPTLOG' TO WS-FAILED-FILE-ID
+035315         MOVE WS-CHKPTLOG-STATUS TO WS-FAILED-STATUS
+035316         PERFORM 9750-FILE-ERROR THRU 9750-EXIT
+035317     END-IF.
+035318 8300-EXIT.
+035319     EXIT.
+035320******************************************************************
+035330*    9000-TERMINATE - CLOSE ALL FILES AND END THE RUN NORMALLY.  *
+035340******************************************************************
+035500 9000-TERMINATE.
+035600     CLOSE TERMTBL
+035700     CLOSE AUDITLOG
+035710     CLOSE CHKPTLOG.
+035800 9000-EXIT.
+035900     EXIT.
+036000******************************************************************
+036100*    9700-DISABLE-ENABLE-ERROR - A DISABLE OR ENABLE CAME BACK   *
+036200*    WITH A BAD STATUS KEY.  CLOSE DOWN AND END WITH A NON-ZERO  *
+036300*    CONDITION CODE SO THE FAILURE IS VISIBLE TO THE JOB         *
+036400*    SCHEDULER IMMEDIATELY INSTEAD OF BEING SWALLOWED.           *
+036500******************************************************************
+036600 9700-DISABLE-ENABLE-ERROR.
+036700     DISPLAY 'DELSTMT0001E DISABLE/ENABLE FAILED FOR TERMINAL '
+036800         TT-TERMINAL-ID
+036900     CLOSE TERMTBL
+036910     CLOSE CHKPTLOG
+037000     CLOSE AUDITLOG
+037100     MOVE 16 TO RETURN-CODE
+037200     STOP RUN.
+037300 9700-EXIT.
+037400     EXIT.
+037410******************************************************************
+037420*    9750-FILE-ERROR - AN OPEN, WRITE OR REWRITE CAME BACK WITH  *
+037430*    BAD FILE STATUS.  CLOSE DOWN AND END WITH A NON-ZERO        *
+037440*    CONDITION CODE RATHER THAN LOSE OR SKIP AN AUDIT/CHECKPOINT *
+037450*    ROW SILENTLY.                                               *
+037460******************************************************************
+037470 9750-FILE-ERROR.
+037480     DISPLAY 'DELSTMT0004E I/O ERROR ON ' WS-FAILED-FILE-ID
+037490         ' - FILE STATUS ' WS-FAILED-STATUS
+037500     CLOSE TERMTBL
+037510     CLOSE CHKPTLOG
+037520     CLOSE AUDITLOG
+037530     MOVE 16 TO RETURN-CODE
+037540     STOP RUN.
+037550 9750-EXIT.
+037560     EXIT.
