@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK.....: CDTEXT                                       *
+000300*    DESCRIPTION..: THE 01-LEVEL RECORD ATTACHED TO A            *
+000400*                   COMMUNICATION SECTION CD ENTRY.  THIS HOLDS  *
+000500*                   ONLY THE TEXT BUFFER - THE FUNCTIONAL SYNC/  *
+000600*                   STATUS/LENGTH FIELDS A CD'S CLAUSES ACTUALLY *
+000700*                   POPULATE LIVE IN WORKING-STORAGE INSTEAD     *
+000800*                   (SEE COPYBOOK CDMSG), SINCE A CD'S CLAUSES   *
+000900*                   MUST NAME A WORKING-STORAGE ITEM RATHER THAN*
+001000*                   A FIELD NESTED IN THE CD'S OWN RECORD. EACH *
+001100*                   CD THAT COPIES THIS MEMBER MUST SUPPLY A     *
+001200*                   REPLACING PREFIX (SEE CALLING PROGRAM) SO    *
+001300*                   EACH CD GETS ITS OWN UNIQUELY NAMED RECORD.  *
+001400*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+001500*    DATE WRITTEN.: 2026-08-09                                   *
+001600*-----------------------------------------------------------------
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    2026-08-09 RH    ORIGINAL COPYBOOK, SPLIT OUT OF CDMSG WHEN *
+002000*                     THE FUNCTIONAL FIELDS MOVED TO WORKING-    *
+002100*                     STORAGE SO THE CD CLAUSES THAT NAME THEM   *
+002200*                     ACTUALLY GET POPULATED.                    *
+002300******************************************************************
+002400 01  #PFX#-MESSAGE-RECORD.
+002500     05  #PFX#-TEXT                  PIC X(80).
