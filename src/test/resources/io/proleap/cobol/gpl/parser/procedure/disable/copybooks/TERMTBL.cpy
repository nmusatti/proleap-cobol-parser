@@ -0,0 +1,47 @@
+000100******************************************************************
+000200*    COPYBOOK.....: TERMTBL                                      *
+000300*    DESCRIPTION..: TERMINAL CONTROL TABLE RECORD.  ONE ROW PER  *
+000400*                   MCS TERMINAL THAT DELSTMT AND ITS SATELLITE  *
+000500*                   PROGRAMS KNOW HOW TO ENABLE OR DISABLE.      *
+000600*                   KEYED BY TT-TERMINAL-ID SO OPERATIONS CAN    *
+000700*                   MAINTAIN THE CURRENT KEY AND REQUESTED ACTION*
+000800*                   FOR A TERMINAL WITHOUT A PROGRAM CHANGE.     *
+000810*-----------------------------------------------------------------
+000820*    NOTE: TT-QUEUE-DEPTH IS RETAINED HERE FOR RECORD-LAYOUT     *
+000830*          COMPATIBILITY BUT IS NO LONGER CONSULTED BY ANY       *
+000840*          PROGRAM - THE OUTPUT DRAIN CHECK IN DELSTMT NOW READS *
+000850*          SOMECDNAME3'S OWN DESTINATION COUNT FROM ITS CD       *
+000860*          INSTEAD, SINCE NOTHING EVER POSTS A QUEUE DEPTH HERE. *
+000900*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+001000*    DATE WRITTEN.: 2024-11-18                                   *
+001100*-----------------------------------------------------------------
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    2024-11-18 RH    ORIGINAL COPYBOOK.                         *
+001500*    2024-12-02 RH    ADDED TT-QUEUE-DEPTH FOR OUTPUT DRAIN CHECK*
+001510*    2024-12-27 RH    WIDENED TT-CD-NAME TO PIC X(11) TO HOLD THE*
+001520*                     REAL CD NAME (SOMECDNAME1/2/3) INSTEAD OF A*
+001530*                     TRUNCATED 8-CHAR LABEL.                    *
+001540*    2026-08-09 RH    NOTED THAT TT-QUEUE-DEPTH HAS NO PRODUCER  *
+001550*                     AND IS NO LONGER READ BY DELSTMT, WHICH    *
+001560*                     NOW DRAINS AGAINST THE CD'S OWN COUNT.     *
+001600******************************************************************
+001700 01  TT-TERMINAL-RECORD.
+001800     05  TT-TERMINAL-ID             PIC X(08).
+001900     05  TT-CD-NAME                 PIC X(11).
+002000     05  TT-DIRECTION               PIC X(01).
+002100         88  TT-DIRECTION-INPUT     VALUE 'I'.
+002200         88  TT-DIRECTION-IO        VALUE 'B'.
+002300         88  TT-DIRECTION-OUTPUT    VALUE 'O'.
+002400     05  TT-TERMINAL-KEY            PIC X(08).
+002500     05  TT-REQUESTED-ACTION        PIC X(01).
+002600         88  TT-ACTION-DISABLE      VALUE 'D'.
+002700         88  TT-ACTION-ENABLE       VALUE 'E'.
+002800         88  TT-ACTION-NONE         VALUE ' '.
+002900     05  TT-CURRENT-STATUS          PIC X(01).
+003000         88  TT-STATUS-ENABLED      VALUE 'E'.
+003100         88  TT-STATUS-DISABLED     VALUE 'D'.
+003200     05  TT-LAST-CHANGE-DATE        PIC 9(08).
+003300     05  TT-LAST-CHANGE-TIME        PIC 9(06).
+003400     05  TT-QUEUE-DEPTH             PIC 9(05) COMP.
+003500     05  FILLER                     PIC X(07).
