@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK.....: SHIFTCAL                                    *
+000300*    DESCRIPTION..: SHIFT CALENDAR RECORD READ BY DELSCHED.      *
+000400*                   ONE ROW PER SCHEDULED ENABLE/DISABLE EVENT   *
+000500*                   FOR A TERMINAL, KEYED BY SHIFT START TIME.   *
+000600*    WRITTEN BY...: R HALVORSEN, DATA CONTROL UNIT               *
+000700*    DATE WRITTEN.: 2024-12-16                                   *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    2024-12-16 RH    ORIGINAL COPYBOOK.                         *
+001110*    2026-08-09 RH    ADDED SC-APPLIED-FLAG SO DELSCHED CAN      *
+001120*                     MARK A ROW AS ALREADY POSTED AND SKIP IT   *
+001130*                     ON FUTURE RUNS INSTEAD OF REPOSTING IT     *
+001140*                     EVERY TIME THE SCHEDULER RUNS.             *
+001200******************************************************************
+001300 01  SC-SHIFT-RECORD.
+001400     05  SC-SCHEDULED-TIME          PIC 9(06).
+001500     05  SC-TERMINAL-ID             PIC X(08).
+001600     05  SC-ACTION-CODE             PIC X(01).
+001700         88  SC-ACTION-IS-DISABLE   VALUE 'D'.
+001800         88  SC-ACTION-IS-ENABLE    VALUE 'E'.
+001900     05  SC-TERMINAL-KEY            PIC X(08).
+001950     05  SC-APPLIED-FLAG            PIC X(01).
+001960         88  SC-ALREADY-APPLIED     VALUE 'Y'.
+002000     05  FILLER                     PIC X(09).
